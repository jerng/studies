@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------*
+      * TRIGGR : completion-trigger record.  One record is written at
+      *   the very end of a clean run so the scheduler can poll this
+      *   dataset for job hand-off instead of parsing console output.
+      *
+      *   Modification History :
+      *     2026-08-08  JLG  Original completion-trigger layout.
+      *----------------------------------------------------------------*
+       01  CT-TRIGGER-RECORD.
+           05  CT-JOB-NAME             PIC X(08).
+           05  CT-COMPLETION-TS.
+               10  CT-COMPLETION-DATE  PIC X(10).
+               10  FILLER              PIC X(01) VALUE SPACE.
+               10  CT-COMPLETION-TIME  PIC X(08).
+           05  CT-RETURN-CODE          PIC 9(04).
+           05  FILLER                  PIC X(49).
