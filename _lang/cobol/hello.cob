@@ -2,20 +2,505 @@
       *
       * Code is allowed to be on COL8 to COL72 ;
       *
-      * Blank lines are allowed : 
+      * Blank lines are allowed :
 
       * Divisions are a thing : there are four kinds :
       *   IDENTIFICATION, ENVIRONMENT, DATA, PROCEDURE
-       IDENTIFICATION DIVISION. 
+      *----------------------------------------------------------------*
+      * Modification History :
+      *   2026-08-08  JLG  Stamp the console banner with the run date
+      *                    and time so operators can tell one night's
+      *                    job log from another at a glance.
+      *   2026-08-08  JLG  Read a //SYSIN control card naming the run
+      *                    mode (DAILY/MONTHLY/ADHOC) and echo it on
+      *                    the banner so a rerun is never mistaken for
+      *                    the scheduled cycle.
+      *   2026-08-08  JLG  Append one record per execution to a
+      *                    job-run history file for audit trail.
+      *   2026-08-08  JLG  Evaluate preconditions and set RETURN-CODE
+      *                    so the scheduler can branch on completion
+      *                    status instead of assuming success.
+      *   2026-08-08  JLG  Write a checkpoint record after each unit
+      *                    of work so this step can anchor a longer
+      *                    batch stream and be restarted mid-step.
+      *   2026-08-08  JLG  Adopt the shared WS-JOB-BANNER copybook so
+      *                    this program's banner carries the same
+      *                    audit fields as the rest of the suite.
+      *   2026-08-08  JLG  Prefix the banner with PROD/TEST, read from
+      *                    the RUNENV environment variable, so a test
+      *                    region run is never mistaken for the real
+      *                    nightly job.
+      *   2026-08-08  JLG  Replace the console banner with a paginated
+      *                    run-summary print report routed to PRTREPT
+      *                    so operations keeps a retrievable proof of
+      *                    run instead of a console line that scrolls
+      *                    away.
+      *   2026-08-08  JLG  Write a completion-trigger record to TRIGGR
+      *                    as the last unit of work, so the scheduler
+      *                    can poll for job hand-off instead of
+      *                    parsing console output.
+      *   2026-08-08  JLG  Checked file status after every OPEN and
+      *                    WRITE in the history, checkpoint, and
+      *                    trigger writers, so a failed write flags
+      *                    RETURN-CODE instead of being swallowed.
+      *   2026-08-08  JLG  Read the checkpoint file back on startup
+      *                    and skip units of work a prior abended run
+      *                    already completed, so CHKPT gives real
+      *                    restart support instead of a write-only log.
+      *   2026-08-08  JLG  Removed the unused HW-CTLCARD-AT-END
+      *                    condition name -- control-card end-of-file
+      *                    is handled by the READ ... AT END clause.
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. hello. *> Inline comment with '*>' : example
-      
-       ENVIRONMENT DIVISION
-      * Vacuous Division declarations must be terminated by '.'
-       .
+       AUTHOR. J L GREEN.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED. 2026-08-08.
 
-       DATA DIVISION
-       .
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    CTLCARD-FILE : the //SYSIN control card telling this run
+      *    which cycle it is standing in for.
+           SELECT CTLCARD-FILE ASSIGN TO SYSIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS HW-CTLCARD-STATUS.
+
+      *    JOBHIST-FILE : the running audit trail of every execution
+      *    of this job, one record appended per run.
+           SELECT JOBHIST-FILE ASSIGN TO JOBHIST
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS HW-JOBHIST-STATUS.
+
+      *    CHKPT-FILE : one record per unit of work completed this
+      *    run, so a downstream abend can be restarted from the last
+      *    good checkpoint instead of rerunning the whole step.
+           SELECT CHKPT-FILE ASSIGN TO CHKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS HW-CHKPT-STATUS.
+
+      *    PRTREPT-FILE : the paginated run-summary report, routed to
+      *    an archivable dataset instead of the console.
+           SELECT PRTREPT-FILE ASSIGN TO PRTREPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS HW-PRTREPT-STATUS.
+
+      *    TRIGGER-FILE : the completion-trigger record written at the
+      *    end of a run so the scheduler can poll for job hand-off.
+           SELECT TRIGGER-FILE ASSIGN TO TRIGGR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS HW-TRIGGER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTLCARD-FILE
+           RECORDING MODE IS F.
+           COPY CTLCARD.
+
+       FD  JOBHIST-FILE
+           RECORDING MODE IS F.
+           COPY JOBHIST.
+
+       FD  CHKPT-FILE
+           RECORDING MODE IS F.
+           COPY CHKPT.
+
+       FD  PRTREPT-FILE
+           REPORT IS RUN-SUMMARY-RPT.
+
+       FD  TRIGGER-FILE
+           RECORDING MODE IS F.
+           COPY TRIGGR.
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      *    WS-JOB-BANNER : shared job-banner record, common to every
+      *    program in the suite (see COPY JOBBANR).
+      *----------------------------------------------------------------*
+       COPY JOBBANR.
+
+      *----------------------------------------------------------------*
+      *    HW-RUN-STAMP : today's date and time of day, built from
+      *    the FUNCTION CURRENT-DATE intrinsic in 1000-INITIALIZE
+      *    and echoed on the console banner.
+      *----------------------------------------------------------------*
+       01  HW-RUN-STAMP.
+           05  HW-RUN-DATE.
+               10  HW-RUN-YYYY         PIC 9(04).
+               10  FILLER              PIC X(01) VALUE '-'.
+               10  HW-RUN-MM           PIC 9(02).
+               10  FILLER              PIC X(01) VALUE '-'.
+               10  HW-RUN-DD           PIC 9(02).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  HW-RUN-TIME.
+               10  HW-RUN-HH           PIC 9(02).
+               10  FILLER              PIC X(01) VALUE ':'.
+               10  HW-RUN-MN           PIC 9(02).
+               10  FILLER              PIC X(01) VALUE ':'.
+               10  HW-RUN-SS           PIC 9(02).
+
+       01  HW-CURRENT-DATE-TIME        PIC X(21).
+
+       01  HW-RUNENV-VALUE             PIC X(04) VALUE SPACES.
+
+       01  HW-CTLCARD-STATUS           PIC X(02) VALUE SPACES.
+           88  HW-CTLCARD-READ-OK          VALUE '00'.
+
+       01  HW-JOBHIST-STATUS           PIC X(02) VALUE SPACES.
+           88  HW-JOBHIST-WRITE-OK         VALUE '00'.
+
+       01  HW-CHKPT-STATUS             PIC X(02) VALUE SPACES.
+           88  HW-CHKPT-READ-OK            VALUE '00'.
+           88  HW-CHKPT-WRITE-OK           VALUE '00'.
+           88  HW-CHKPT-AT-END             VALUE '10'.
+
+       01  HW-PRTREPT-STATUS           PIC X(02) VALUE SPACES.
+           88  HW-PRTREPT-WRITE-OK         VALUE '00'.
+
+       01  HW-TRIGGER-STATUS           PIC X(02) VALUE SPACES.
+           88  HW-TRIGGER-WRITE-OK         VALUE '00'.
+
+       01  HW-RETURN-CODE-DISP         PIC 9(04) VALUE ZERO.
+
+       01  HW-SWITCHES.
+           05  HW-CTLCARD-SW           PIC X(01) VALUE 'Y'.
+               88  HW-CTLCARD-FOUND            VALUE 'Y'.
+               88  HW-CTLCARD-MISSING          VALUE 'N'.
+
+       01  HW-COMPLETION-STATUS        PIC X(08) VALUE "COMPLETE".
+
+      *----------------------------------------------------------------*
+      *    HW-CHECKPOINT-WORK : the step number/name handed to
+      *    5000-WRITE-CHECKPOINT before each PERFORM of it.
+      *----------------------------------------------------------------*
+       01  HW-CHECKPOINT-WORK.
+           05  HW-CKPT-STEP-NUMBER     PIC 9(04) VALUE ZERO.
+           05  HW-CKPT-STEP-NAME       PIC X(20) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      *    HW-RESTART-FROM-STEP : the highest unit of work a prior run
+      *    of this job is known to have completed, read back from
+      *    CHKPT by 1500-CHECK-RESTART.  Zero means start from the
+      *    top -- either no prior checkpoint exists, or the prior run
+      *    ran all the way through unit 4 and finished clean.
+      *----------------------------------------------------------------*
+       01  HW-CKPT-LAST-STEP-SEEN      PIC 9(04) VALUE ZERO.
+       01  HW-RESTART-FROM-STEP        PIC 9(04) VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      *    HW-RPT-LINE-xxx : each print line is built up whole in
+      *    6000-PRINT-REPORT and handed to the REPORT SECTION as a
+      *    single SOURCE item per line, one field per 05 level.
+      *----------------------------------------------------------------*
+       01  HW-RPT-HDG-LINE1            PIC X(40) VALUE SPACES.
+       01  HW-RPT-HDG-LINE2            PIC X(40) VALUE SPACES.
+       01  HW-RPT-HDG-LINE3            PIC X(56) VALUE SPACES.
+       01  HW-RPT-DET-LINE1            PIC X(20) VALUE SPACES.
+       01  HW-RPT-DET-LINE2            PIC X(20) VALUE SPACES.
+       01  HW-RPT-FTG-LINE1            PIC X(14) VALUE SPACES.
+
+       REPORT SECTION.
+      *----------------------------------------------------------------*
+      * RUN-SUMMARY-RPT : paginated run-summary report.  One report
+      * is generated per execution and archived on PRTREPT.
+      *----------------------------------------------------------------*
+       RD  RUN-SUMMARY-RPT
+           PAGE LIMIT 60 LINES
+           FIRST DETAIL 5
+           LAST DETAIL 55
+           FOOTING 58.
+       01  TYPE PAGE HEADING.
+           05  LINE 1  COLUMN 1  PIC X(40) SOURCE HW-RPT-HDG-LINE1.
+           05  LINE 2  COLUMN 1  PIC X(40) SOURCE HW-RPT-HDG-LINE2.
+           05  LINE 3  COLUMN 1  PIC X(56) SOURCE HW-RPT-HDG-LINE3.
+       01  RUN-SUMMARY-DETAIL TYPE DETAIL.
+           05  LINE PLUS 1 COLUMN 1  PIC X(20) SOURCE HW-RPT-DET-LINE1.
+           05  LINE PLUS 1 COLUMN 1  PIC X(20) SOURCE HW-RPT-DET-LINE2.
+       01  TYPE PAGE FOOTING.
+           05  LINE 58 COLUMN 1  PIC X(14) SOURCE HW-RPT-FTG-LINE1.
+           05  LINE 59 COLUMN 1  PIC ZZZ9 SOURCE PAGE-COUNTER.
 
        PROCEDURE DIVISION.
-       DISPLAY "Hello World!".
-       STOP RUN.
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE : overall job control.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 1500-CHECK-RESTART THRU 1500-EXIT.
+           PERFORM 2000-READ-CONTROL-CARD THRU 2000-EXIT.
+           MOVE 1 TO HW-CKPT-STEP-NUMBER.
+           MOVE "READ-CONTROL-CARD" TO HW-CKPT-STEP-NAME.
+           PERFORM 5000-WRITE-CHECKPOINT THRU 5000-EXIT.
+           PERFORM 3000-CHECK-PRECONDITIONS THRU 3000-EXIT.
+           IF HW-RESTART-FROM-STEP < 2
+               PERFORM 4000-WRITE-HISTORY THRU 4000-EXIT
+               MOVE 2 TO HW-CKPT-STEP-NUMBER
+               MOVE "WRITE-HISTORY" TO HW-CKPT-STEP-NAME
+               PERFORM 5000-WRITE-CHECKPOINT THRU 5000-EXIT
+           END-IF.
+           IF HW-RESTART-FROM-STEP < 3
+               PERFORM 6000-PRINT-REPORT THRU 6000-EXIT
+               MOVE 3 TO HW-CKPT-STEP-NUMBER
+               MOVE "PRINT-REPORT" TO HW-CKPT-STEP-NAME
+               PERFORM 5000-WRITE-CHECKPOINT THRU 5000-EXIT
+           END-IF.
+           IF HW-RESTART-FROM-STEP < 4
+               PERFORM 7000-WRITE-TRIGGER THRU 7000-EXIT
+               MOVE 4 TO HW-CKPT-STEP-NUMBER
+               MOVE "WRITE-TRIGGER" TO HW-CKPT-STEP-NAME
+               PERFORM 5000-WRITE-CHECKPOINT THRU 5000-EXIT
+           END-IF.
+           GO TO 9999-EXIT.
+
+      *----------------------------------------------------------------*
+      * 1000-INITIALIZE : capture the run date/time stamp and build
+      * the shared job banner used throughout the rest of the run.
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO HW-CURRENT-DATE-TIME.
+           MOVE HW-CURRENT-DATE-TIME(1:4)  TO HW-RUN-YYYY.
+           MOVE HW-CURRENT-DATE-TIME(5:2)  TO HW-RUN-MM.
+           MOVE HW-CURRENT-DATE-TIME(7:2)  TO HW-RUN-DD.
+           MOVE HW-CURRENT-DATE-TIME(9:2)  TO HW-RUN-HH.
+           MOVE HW-CURRENT-DATE-TIME(11:2) TO HW-RUN-MN.
+           MOVE HW-CURRENT-DATE-TIME(13:2) TO HW-RUN-SS.
+           MOVE "hello"           TO JB-JOB-NAME.
+           MOVE HW-RUN-DATE       TO JB-RUN-DATE.
+           MOVE HW-RUN-TIME       TO JB-RUN-TIME.
+           ACCEPT JB-RUN-USER FROM ENVIRONMENT "USER".
+           ACCEPT HW-RUNENV-VALUE FROM ENVIRONMENT "RUNENV".
+           IF HW-RUNENV-VALUE = "PROD"
+               MOVE "PROD" TO JB-ENVIRONMENT
+           ELSE
+               MOVE "TEST" TO JB-ENVIRONMENT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 1500-CHECK-RESTART : read this job's own checkpoint file back
+      * to see how far a prior run of this step got.  If the last
+      * checkpoint recorded is short of the final unit of work, this
+      * run skips every unit the prior run already completed instead
+      * of redoing it.  No prior CHKPT (or an empty one) means this is
+      * a fresh run, so nothing is skipped.
+      *----------------------------------------------------------------*
+       1500-CHECK-RESTART.
+           MOVE ZERO TO HW-CKPT-LAST-STEP-SEEN.
+           MOVE ZERO TO HW-RESTART-FROM-STEP.
+           OPEN INPUT CHKPT-FILE.
+           IF NOT HW-CHKPT-READ-OK
+               GO TO 1500-EXIT
+           END-IF.
+           PERFORM 1510-READ-LAST-CHECKPOINT THRU 1510-EXIT
+               UNTIL HW-CHKPT-AT-END.
+           CLOSE CHKPT-FILE.
+           IF HW-CKPT-LAST-STEP-SEEN < 4
+               MOVE HW-CKPT-LAST-STEP-SEEN TO HW-RESTART-FROM-STEP
+           END-IF.
+       1500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 1510-READ-LAST-CHECKPOINT : read one CHKPT record and, when it
+      * belongs to this job, remember its step number if it is higher
+      * than the highest one seen so far.  Step 1 (READ-CONTROL-CARD)
+      * is re-checkpointed on every run, including restarts, so a run
+      * that abends again before finishing can leave a later, smaller
+      * step number trailing the file -- the highest value seen, not
+      * the last record read, is the highest step truly completed.
+      *----------------------------------------------------------------*
+       1510-READ-LAST-CHECKPOINT.
+           READ CHKPT-FILE
+               AT END
+                   GO TO 1510-EXIT
+           END-READ.
+           IF CK-PROGRAM-ID = JB-JOB-NAME
+               AND CK-STEP-NUMBER > HW-CKPT-LAST-STEP-SEEN
+               MOVE CK-STEP-NUMBER TO HW-CKPT-LAST-STEP-SEEN
+           END-IF.
+       1510-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 2000-READ-CONTROL-CARD : pick up the //SYSIN control card that
+      * tells this run which cycle it is standing in for.  A missing
+      * or unreadable card defaults the run to ADHOC and is flagged
+      * for 3000-CHECK-PRECONDITIONS.
+      *----------------------------------------------------------------*
+       2000-READ-CONTROL-CARD.
+           OPEN INPUT CTLCARD-FILE.
+           IF NOT HW-CTLCARD-READ-OK
+               SET HW-CTLCARD-MISSING TO TRUE
+               MOVE 'ADHOC' TO CC-RUN-MODE
+               GO TO 2000-EXIT
+           END-IF.
+           READ CTLCARD-FILE
+               AT END
+                   SET HW-CTLCARD-MISSING TO TRUE
+                   MOVE 'ADHOC' TO CC-RUN-MODE
+           END-READ.
+           CLOSE CTLCARD-FILE.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 3000-CHECK-PRECONDITIONS : a missing or unreadable control
+      * card is tolerated (the run defaults to ADHOC) but is not a
+      * clean completion, so the scheduler is told via RETURN-CODE
+      * and the history record is marked accordingly.
+      *----------------------------------------------------------------*
+       3000-CHECK-PRECONDITIONS.
+           IF HW-CTLCARD-MISSING
+               MOVE 4 TO RETURN-CODE
+               MOVE "WARNING" TO HW-COMPLETION-STATUS
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 4000-WRITE-HISTORY : append one record to the job-run history
+      * file recording that this execution happened.
+      *----------------------------------------------------------------*
+       4000-WRITE-HISTORY.
+           OPEN EXTEND JOBHIST-FILE.
+           IF NOT HW-JOBHIST-WRITE-OK
+               CLOSE JOBHIST-FILE
+               OPEN OUTPUT JOBHIST-FILE
+           END-IF.
+           IF NOT HW-JOBHIST-WRITE-OK
+               MOVE 8 TO RETURN-CODE
+               MOVE "WARNING" TO HW-COMPLETION-STATUS
+               GO TO 4000-EXIT
+           END-IF.
+           MOVE SPACES            TO JH-HISTORY-RECORD.
+           MOVE JB-JOB-NAME       TO JH-PROGRAM-ID.
+           MOVE HW-RUN-DATE       TO JH-RUN-DATE.
+           MOVE HW-RUN-TIME       TO JH-RUN-TIME.
+           MOVE HW-COMPLETION-STATUS TO JH-COMPLETION-STATUS.
+           WRITE JH-HISTORY-RECORD.
+           IF NOT HW-JOBHIST-WRITE-OK
+               MOVE 8 TO RETURN-CODE
+               MOVE "WARNING" TO HW-COMPLETION-STATUS
+           END-IF.
+           CLOSE JOBHIST-FILE.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 5000-WRITE-CHECKPOINT : append one checkpoint record for the
+      * unit of work named in HW-CHECKPOINT-WORK by the caller.
+      *----------------------------------------------------------------*
+       5000-WRITE-CHECKPOINT.
+           OPEN EXTEND CHKPT-FILE.
+           IF NOT HW-CHKPT-WRITE-OK
+               CLOSE CHKPT-FILE
+               OPEN OUTPUT CHKPT-FILE
+           END-IF.
+           IF NOT HW-CHKPT-WRITE-OK
+               MOVE 8 TO RETURN-CODE
+               MOVE "WARNING" TO HW-COMPLETION-STATUS
+               GO TO 5000-EXIT
+           END-IF.
+           MOVE SPACES               TO CK-CHECKPOINT-RECORD.
+           MOVE JB-JOB-NAME          TO CK-PROGRAM-ID.
+           MOVE HW-CKPT-STEP-NUMBER  TO CK-STEP-NUMBER.
+           MOVE HW-CKPT-STEP-NAME    TO CK-STEP-NAME.
+           MOVE "COMPLETE"           TO CK-STEP-STATUS.
+           MOVE HW-RUN-DATE          TO CK-RUN-DATE.
+           MOVE HW-RUN-TIME          TO CK-RUN-TIME.
+           WRITE CK-CHECKPOINT-RECORD.
+           IF NOT HW-CHKPT-WRITE-OK
+               MOVE 8 TO RETURN-CODE
+               MOVE "WARNING" TO HW-COMPLETION-STATUS
+           END-IF.
+           CLOSE CHKPT-FILE.
+       5000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 6000-PRINT-REPORT : generate the one-page run-summary report
+      * that replaces the old console banner as operations' proof of
+      * run.
+      *----------------------------------------------------------------*
+       6000-PRINT-REPORT.
+           STRING JB-ENVIRONMENT DELIMITED BY SIZE
+               "  HELLO RUN-SUMMARY REPORT" DELIMITED BY SIZE
+               INTO HW-RPT-HDG-LINE1
+           END-STRING.
+           STRING "JOB: " DELIMITED BY SIZE
+               JB-JOB-NAME DELIMITED BY SIZE
+               "  MODE: " DELIMITED BY SIZE
+               CC-RUN-MODE DELIMITED BY SIZE
+               INTO HW-RPT-HDG-LINE2
+           END-STRING.
+           STRING "RUN: " DELIMITED BY SIZE
+               JB-RUN-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               JB-RUN-TIME DELIMITED BY SIZE
+               "  USER: " DELIMITED BY SIZE
+               JB-RUN-USER DELIMITED BY SIZE
+               INTO HW-RPT-HDG-LINE3
+           END-STRING.
+           STRING "COMPLETION: " DELIMITED BY SIZE
+               HW-COMPLETION-STATUS DELIMITED BY SIZE
+               INTO HW-RPT-DET-LINE1
+           END-STRING.
+           MOVE RETURN-CODE TO HW-RETURN-CODE-DISP.
+           STRING "RETURN CODE: " DELIMITED BY SIZE
+               HW-RETURN-CODE-DISP DELIMITED BY SIZE
+               INTO HW-RPT-DET-LINE2
+           END-STRING.
+           MOVE "END OF REPORT" TO HW-RPT-FTG-LINE1.
+           OPEN OUTPUT PRTREPT-FILE.
+           IF NOT HW-PRTREPT-WRITE-OK
+               MOVE 8 TO RETURN-CODE
+               MOVE "WARNING" TO HW-COMPLETION-STATUS
+               GO TO 6000-EXIT
+           END-IF.
+           INITIATE RUN-SUMMARY-RPT.
+           GENERATE RUN-SUMMARY-DETAIL.
+           TERMINATE RUN-SUMMARY-RPT.
+           CLOSE PRTREPT-FILE.
+       6000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 7000-WRITE-TRIGGER : write the completion-trigger record that
+      * tells the scheduler this job has finished and with what
+      * return code, so the next job in the stream can be released
+      * without parsing console output.
+      *----------------------------------------------------------------*
+       7000-WRITE-TRIGGER.
+           OPEN EXTEND TRIGGER-FILE.
+           IF NOT HW-TRIGGER-WRITE-OK
+               CLOSE TRIGGER-FILE
+               OPEN OUTPUT TRIGGER-FILE
+           END-IF.
+           IF NOT HW-TRIGGER-WRITE-OK
+               MOVE 8 TO RETURN-CODE
+               MOVE "WARNING" TO HW-COMPLETION-STATUS
+               GO TO 7000-EXIT
+           END-IF.
+           MOVE SPACES               TO CT-TRIGGER-RECORD.
+           MOVE JB-JOB-NAME          TO CT-JOB-NAME.
+           MOVE HW-RUN-DATE          TO CT-COMPLETION-DATE.
+           MOVE HW-RUN-TIME          TO CT-COMPLETION-TIME.
+           MOVE RETURN-CODE          TO CT-RETURN-CODE.
+           WRITE CT-TRIGGER-RECORD.
+           IF NOT HW-TRIGGER-WRITE-OK
+               MOVE 8 TO RETURN-CODE
+               MOVE "WARNING" TO HW-COMPLETION-STATUS
+           END-IF.
+           CLOSE TRIGGER-FILE.
+       7000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * 9999-EXIT : single point of job termination.
+      *----------------------------------------------------------------*
+       9999-EXIT.
+           STOP RUN.
