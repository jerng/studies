@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------*
+      * CHKPT : checkpoint record written after each discrete unit of
+      *   work so a downstream abend lets operations restart this
+      *   step from the last completed unit of work instead of from
+      *   the top.
+      *
+      *   Modification History :
+      *     2026-08-08  JLG  Original checkpoint layout.
+      *----------------------------------------------------------------*
+       01  CK-CHECKPOINT-RECORD.
+           05  CK-PROGRAM-ID           PIC X(08).
+           05  CK-STEP-NUMBER          PIC 9(04).
+           05  CK-STEP-NAME            PIC X(20).
+           05  CK-STEP-STATUS          PIC X(08).
+           05  CK-RUN-DATE             PIC X(10).
+           05  CK-RUN-TIME             PIC X(08).
+           05  FILLER                  PIC X(22).
