@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------*
+      * JOBHIST : one record per execution of a job, appended to the
+      *   job-run history file so an auditor can show the complete
+      *   run history without relying on anyone having watched the
+      *   console live.
+      *
+      *   Modification History :
+      *     2026-08-08  JLG  Original job-run history layout.
+      *----------------------------------------------------------------*
+       01  JH-HISTORY-RECORD.
+           05  JH-PROGRAM-ID           PIC X(08).
+           05  JH-RUN-DATE             PIC X(10).
+           05  JH-RUN-TIME             PIC X(08).
+           05  JH-COMPLETION-STATUS    PIC X(08).
+           05  FILLER                  PIC X(46).
