@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------*
+      * JOBBANR : shared job-banner record.  Every program in the
+      *   suite COPYs this and populates it the same way, so every
+      *   console banner in the shop carries the same audit fields
+      *   instead of each program inventing its own ad hoc layout.
+      *
+      *   Modification History :
+      *     2026-08-08  JLG  Original shared job-banner layout.
+      *----------------------------------------------------------------*
+       01  WS-JOB-BANNER.
+           05  JB-JOB-NAME             PIC X(08).
+           05  JB-RUN-DATE             PIC X(10).
+           05  JB-RUN-TIME             PIC X(08).
+           05  JB-RUN-USER             PIC X(08).
+           05  JB-ENVIRONMENT          PIC X(04).
