@@ -0,0 +1,56 @@
+//HELLOJOB JOB (ACCTNO),'HELLO JOB STREAM',
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JCL STREAM FOR PROGRAM-ID HELLO
+//*
+//* MODIFICATION HISTORY :
+//*   2026-08-08  JLG  ORIGINAL JOB STREAM.
+//*   2026-08-08  JLG  ADDED PRTREPT DD FOR THE PRINT REPORT.
+//*   2026-08-08  JLG  ADDED TRIGGR DD FOR SCHEDULER HAND-OFF.
+//*   2026-08-08  JLG  CORRECTED STEP020 COND TEST -- IT WAS
+//*                    BYPASSING STEP020 ON A CLEAN RUN INSTEAD
+//*                    OF ON A WARNING RUN.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HELLO
+//STEPLIB  DD   DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//*
+//* SYSIN : CONTROL CARD NAMING THE RUN MODE FOR THIS EXECUTION.
+//*         REPLACE 'DAILY' WITH 'MONTHLY' OR 'ADHOC' AS NEEDED.
+//SYSIN    DD   *
+DAILY
+/*
+//*
+//* JOBHIST : RUNNING AUDIT TRAIL, ONE RECORD APPENDED PER RUN.
+//JOBHIST  DD   DSN=PROD.HELLO.JOBHIST,
+//             DISP=MOD,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*
+//* CHKPT : ONE RECORD PER UNIT OF WORK COMPLETED THIS RUN, SO
+//*         OPERATIONS CAN RESTART FROM THE LAST GOOD CHECKPOINT.
+//CHKPT    DD   DSN=PROD.HELLO.CHKPT,
+//             DISP=MOD,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*
+//* PRTREPT : PAGINATED RUN-SUMMARY REPORT, ONE COPY PER RUN.
+//PRTREPT  DD   DSN=PROD.HELLO.PRTREPT(+1),
+//             DISP=(NEW,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FBA,LRECL=80,BLKSIZE=0)
+//*
+//* TRIGGR : COMPLETION-TRIGGER RECORD POLLED BY THE SCHEDULER FOR
+//*          JOB HAND-OFF, ONE RECORD APPENDED PER RUN.
+//TRIGGR   DD   DSN=PROD.HELLO.TRIGGR,
+//             DISP=MOD,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//* STEP020 ONLY RUNS WHEN STEP010 COMPLETED CLEAN (RETURN-CODE
+//* BELOW 4).  WIRE IN THE NEXT STEP OF THE NIGHTLY STREAM HERE.
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=IEFBR14,COND=(4,GE,STEP010)
+//
