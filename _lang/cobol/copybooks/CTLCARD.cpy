@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------*
+      * CTLCARD : control-card record read from //SYSIN at job start.
+      *   Tells the program which cycle it is running as so the same
+      *   load module behaves correctly whether it was launched by
+      *   the nightly scheduler, the month-end stream, or a developer
+      *   rerunning it by hand.
+      *
+      *   Modification History :
+      *     2026-08-08  JLG  Original control-card layout.
+      *----------------------------------------------------------------*
+       01  CC-CONTROL-RECORD.
+           05  CC-RUN-MODE             PIC X(07).
+               88  CC-MODE-DAILY           VALUE 'DAILY'.
+               88  CC-MODE-MONTHLY         VALUE 'MONTHLY'.
+               88  CC-MODE-ADHOC           VALUE 'ADHOC'.
+           05  FILLER                  PIC X(73).
